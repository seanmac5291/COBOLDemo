@@ -15,33 +15,135 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT TAX-OUTPUT-FILE ASSIGN TO "TAXOUT.DAT"
                ORGANIZATION IS SEQUENTIAL.
-       
+           SELECT TAX-REJECT-FILE ASSIGN TO "TAXREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TAX-BRACKET-FILE ASSIGN TO "TAXBRKT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STATE-RATE-FILE ASSIGN TO "STATERT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TAX-SUMMARY-REPORT ASSIGN TO "TAXSUM.RPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RESTART-CTL-FILE ASSIGN TO "RESTART.CTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TAX-INPUT-FILE.
        01 TAX-INPUT-RECORD.
            05 TAXPAYER-ID         PIC X(9).
            05 FILING-STATUS       PIC X(1).
-              88 SINGLE           VALUE "S".
-              88 MARRIED-JOINT    VALUE "M".
-              88 HEAD-HOUSEHOLD   VALUE "H".
+              88 SINGLE            VALUE "S".
+              88 MARRIED-JOINT     VALUE "M".
+              88 HEAD-HOUSEHOLD    VALUE "H".
+              88 MARRIED-SEPARATE  VALUE "P".
+              88 QUALIFYING-WIDOW  VALUE "W".
            05 GROSS-INCOME        PIC 9(8)V99.
            05 ITEMIZED-DEDUCTIONS PIC 9(7)V99.
            05 STATE-CODE          PIC X(2).
-       
+           05 DEPENDENTS-COUNT    PIC 9(2).
+           05 QUALIFYING-CHILDREN PIC 9(2).
+           05 WITHHOLDING-PAID    PIC 9(8)V99.
+           05 TAX-YEAR            PIC 9(4).
+
        FD TAX-OUTPUT-FILE.
        01 TAX-OUTPUT-RECORD.
            05 OUT-TAXPAYER-ID     PIC X(9).
            05 OUT-FEDERAL-TAX     PIC 9(7)V99.
            05 OUT-STATE-TAX       PIC 9(7)V99.
+           05 OUT-TAX-CREDITS     PIC 9(6)V99.
            05 OUT-TOTAL-TAX       PIC 9(8)V99.
            05 OUT-EFFECTIVE-RATE  PIC 99V99.
-       
+           05 OUT-REFUND-DUE      PIC 9(8)V99.
+           05 OUT-BALANCE-DUE     PIC 9(8)V99.
+           05 OUT-STATE-CODE      PIC X(2).
+
+       FD TAX-REJECT-FILE.
+       01 TAX-REJECT-RECORD.
+           05 REJ-TAXPAYER-ID     PIC X(9).
+           05 REJ-REASON-CODE     PIC X(2).
+           05 REJ-REASON-TEXT     PIC X(40).
+
+       FD TAX-BRACKET-FILE.
+       01 TAX-BRACKET-RECORD.
+           05 BRKT-TAX-YEAR       PIC 9(4).
+           05 BRKT-STATUS-GROUP   PIC X(1).
+           05 BRKT-SEQ            PIC 9(1).
+           05 BRKT-THRESHOLD      PIC 9(8).
+           05 BRKT-RATE           PIC 99V99.
+
+       FD STATE-RATE-FILE.
+       01 STATE-RATE-RECORD.
+           05 SRATE-STATE-CODE    PIC X(2).
+           05 SRATE-SEQ           PIC 9(1).
+           05 SRATE-THRESHOLD     PIC 9(8).
+           05 SRATE-RATE          PIC 99V9999.
+
+       FD TAX-SUMMARY-REPORT.
+       01 SUMMARY-REPORT-LINE     PIC X(80).
+
+       FD RESTART-CTL-FILE.
+       01 RESTART-CTL-RECORD.
+           05 CTL-LAST-TAXPAYER-ID    PIC X(9).
+           05 CTL-RECORDS-READ        PIC 9(7).
+           05 CTL-RECORDS-ACCEPTED    PIC 9(7).
+           05 CTL-RECORDS-REJECTED    PIC 9(7).
+           05 CTL-TOTAL-FED-TAX       PIC 9(10)V99.
+           05 CTL-TOTAL-STATE-TAX     PIC 9(10)V99.
+           05 CTL-TAXPAYER-ID-HASH    PIC 9(11).
+
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
            05 WS-EOF-FLAG         PIC X VALUE "N".
               88 END-OF-FILE      VALUE "Y".
-       
+           05 WS-VALID-RECORD     PIC X VALUE "Y".
+              88 RECORD-IS-VALID    VALUE "Y".
+              88 RECORD-IS-INVALID  VALUE "N".
+           05 WS-RESTART-FLAG     PIC X VALUE "N".
+              88 RESTART-IN-PROGRESS VALUE "Y".
+
+      * CHECKPOINT/RESTART - A CHECKPOINT IS WRITTEN TO RESTART.CTL
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A LARGE TAXIN.DAT RUN
+      * THAT ABENDS CAN RESUME FROM THE LAST CHECKPOINT INSTEAD OF
+      * REPROCESSING THE WHOLE FILE.  THE INTERVAL IS 1 - I.E. A
+      * CHECKPOINT AFTER EVERY RECORD - SO THE CHECKPOINTED READ COUNT
+      * ALWAYS MATCHES WHAT HAS ACTUALLY BEEN APPENDED TO TAXOUT.DAT/
+      * TAXREJ.DAT; A WIDER INTERVAL WOULD LEAVE A GAP OF RECORDS THAT
+      * WERE WRITTEN BUT NOT YET CHECKPOINTED, WHICH EXTEND WOULD THEN
+      * DUPLICATE ON RESTART WHEN SKIP-TO-CHECKPOINT REPLAYS THEM.
+       01 WS-CHECKPOINT-WORK.
+           05 WS-RESTART-FILE-STATUS  PIC X(2).
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(5) COMP VALUE 1.
+           05 WS-TOTAL-RECORDS-READ   PIC 9(7) COMP VALUE ZERO.
+           05 WS-CKPT-QUOTIENT        PIC 9(7) COMP.
+           05 WS-CKPT-REMAINDER       PIC 9(5) COMP.
+           05 WS-SKIP-COUNTER         PIC 9(7) COMP.
+           05 WS-CHECKPOINT-SKIP-COUNT PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-VALIDATION-WORK.
+           05 WS-REJECT-REASON    PIC X(2).
+           05 WS-REJECT-TEXT      PIC X(40).
+           05 WS-STATE-CODE-FOUND PIC X VALUE "N".
+           05 WS-STATE-IDX        PIC 9(4) COMP.
+           05 WS-TAX-YEAR-FOUND   PIC X VALUE "N".
+           05 WS-YEAR-IDX         PIC 9(4) COMP.
+           05 WS-MAX-GROSS-INCOME PIC 9(8)V99 VALUE 40000000.00.
+           05 WS-MAX-ITEMIZED-DED PIC 9(7)V99 VALUE 1000000.00.
+
+      * STATE RATE TABLE - LOADED FROM STATERT.DAT, COVERS ALL 50
+      * STATES PLUS DC AND SUPPORTS GRADUATED (MULTI-TIER) STATE
+      * BRACKETS, NOT JUST A SINGLE FLAT RATE. ALSO DOUBLES AS THE
+      * VALID-STATE-CODE LIST FOR VALIDATE-INPUT-RECORD BELOW.
+       01 WS-STATE-RATE-TABLE.
+           05 WS-SRATE-ENTRY OCCURS 220 TIMES.
+               10 WS-SRATE-CODE       PIC X(2).
+               10 WS-SRATE-SEQ        PIC 9(1).
+               10 WS-SRATE-THRESHOLD  PIC 9(8).
+               10 WS-SRATE-RATE       PIC 99V9999.
+       01 WS-STATE-RATE-COUNT     PIC 9(4) COMP VALUE ZERO.
+       01 WS-STATE-RATE-EOF-FLAG  PIC X VALUE "N".
+          88 STATE-RATE-TABLE-EOF VALUE "Y".
+
        01 WS-TAX-CALCULATIONS.
            05 WS-ADJUSTED-INCOME  PIC 9(8)V99.
            05 WS-TAXABLE-INCOME   PIC 9(8)V99.
@@ -49,17 +151,90 @@
            05 WS-STATE-TAX        PIC 9(7)V99.
            05 WS-TOTAL-TAX        PIC 9(8)V99.
            05 WS-STANDARD-DED     PIC 9(6)V99.
-           05 WS-STATE-RATE       PIC 99V9999.
-       
-       01 WS-TAX-BRACKETS.
-           05 WS-BRACKET-1        PIC 9(6) VALUE 10275.
-           05 WS-BRACKET-2        PIC 9(6) VALUE 41775.
-           05 WS-BRACKET-3        PIC 9(6) VALUE 89450.
-           05 WS-RATE-1           PIC 99V99 VALUE 10.00.
-           05 WS-RATE-2           PIC 99V99 VALUE 12.00.
-           05 WS-RATE-3           PIC 99V99 VALUE 22.00.
-           05 WS-RATE-4           PIC 99V99 VALUE 24.00.
-       
+           05 WS-TAX-CREDITS      PIC 9(6)V99.
+
+       01 WS-CREDIT-RATES.
+           05 WS-CHILD-CREDIT-AMT PIC 9(4)V99 VALUE 2000.00.
+           05 WS-OTHER-DEP-CREDIT-AMT PIC 9(4)V99 VALUE 500.00.
+           05 WS-OTHER-DEPENDENTS     PIC 9(2) COMP.
+
+      * ADDITIONAL MEDICARE TAX / NIIT THRESHOLDS AND COMBINED RATE.
+      * THE SAME 0.9% ADDITIONAL MEDICARE RATE AND 3.8% NIIT RATE
+      * APPLY ABOVE THE THRESHOLD REGARDLESS OF FILING STATUS, ONLY
+      * THE THRESHOLD ITSELF VARIES BY STATUS.
+       01 WS-SURTAX-RATES.
+           05 WS-SURTAX-RATE           PIC 9V999 VALUE 0.047.
+           05 WS-SURTAX-THRESHOLD      PIC 9(8)V99.
+           05 WS-SURTAX-EXCESS-INCOME  PIC 9(8)V99.
+           05 WS-SURTAX-AMOUNT         PIC 9(7)V99.
+
+      * FEDERAL BRACKET TABLE - LOADED FROM TAXBRKT.DAT AT STARTUP SO
+      * YEAR-OVER-YEAR RATE CHANGES ARE A DATA UPDATE, NOT A RECOMPILE.
+       01 WS-BRACKET-TABLE.
+           05 WS-BRACKET-ENTRY OCCURS 200 TIMES.
+               10 WS-BRKT-YEAR       PIC 9(4).
+               10 WS-BRKT-GROUP      PIC X(1).
+               10 WS-BRKT-SEQ        PIC 9(1).
+               10 WS-BRKT-THRESHOLD  PIC 9(8).
+               10 WS-BRKT-RATE       PIC 99V99.
+       01 WS-BRACKET-COUNT        PIC 9(4) COMP VALUE ZERO.
+       01 WS-BRACKET-EOF-FLAG     PIC X VALUE "N".
+          88 BRACKET-TABLE-EOF    VALUE "Y".
+
+       01 WS-BRACKET-LOOKUP.
+           05 WS-BRACKET-GROUP-CODE  PIC X(1).
+           05 WS-MAX-BRACKET-TIERS   PIC 9(2) VALUE 6.
+           05 WS-BRKT-TIER           PIC 9(2) COMP.
+           05 WS-BRKT-SCAN-IDX       PIC 9(4) COMP.
+           05 WS-TIER-FOUND          PIC X(1).
+           05 WS-TIER-THRESHOLD      PIC 9(8).
+           05 WS-TIER-RATE           PIC 99V99.
+           05 WS-TIER-CAP            PIC 9(8)V99.
+           05 WS-TIER-SLICE          PIC 9(8)V99.
+           05 WS-PREV-THRESHOLD      PIC 9(8)V99.
+
+       01 WS-STATE-TIER-LOOKUP.
+           05 WS-MAX-STATE-TIERS     PIC 9(2) VALUE 4.
+           05 WS-ST-TIER             PIC 9(2) COMP.
+           05 WS-ST-SCAN-IDX         PIC 9(4) COMP.
+           05 WS-ST-TIER-FOUND       PIC X(1).
+           05 WS-ST-THRESHOLD        PIC 9(8).
+           05 WS-ST-RATE             PIC 99V9999.
+           05 WS-ST-CAP              PIC 9(8)V99.
+           05 WS-ST-SLICE            PIC 9(8)V99.
+           05 WS-ST-PREV-THRESHOLD   PIC 9(8)V99.
+
+      * BATCH CONTROL TOTALS - ACCUMULATED AS TAXIN.DAT IS PROCESSED
+      * AND WRITTEN TO TAXSUM.RPT SO OPERATIONS CAN BALANCE THE RUN
+      * BEFORE TAXOUT.DAT GOES DOWNSTREAM.
+       01 WS-SUMMARY-TOTALS.
+           05 WS-RECORDS-PROCESSED   PIC 9(7) COMP VALUE ZERO.
+           05 WS-RECORDS-REJECTED    PIC 9(7) COMP VALUE ZERO.
+           05 WS-TOTAL-FED-TAX       PIC 9(10)V99 VALUE ZERO.
+           05 WS-TOTAL-STATE-TAX     PIC 9(10)V99 VALUE ZERO.
+           05 WS-TAXPAYER-ID-HASH    PIC 9(11) VALUE ZERO.
+           05 WS-ID-HASH-WORK        PIC 9(9).
+
+       01 WS-STATE-SUMMARY-TABLE.
+           05 WS-SUM-ENTRY OCCURS 51 TIMES.
+               10 WS-SUM-STATE-CODE   PIC X(2).
+               10 WS-SUM-RECORD-COUNT PIC 9(7) COMP.
+               10 WS-SUM-FED-TAX      PIC 9(9)V99.
+               10 WS-SUM-STATE-TAX    PIC 9(9)V99.
+       01 WS-STATE-SUMMARY-COUNT PIC 9(4) COMP VALUE ZERO.
+       01 WS-SUM-IDX             PIC 9(4) COMP.
+       01 WS-SUM-FOUND           PIC X(1).
+
+       01 WS-REPORT-FIELDS.
+           05 WS-ED-COUNT         PIC ZZZZZZ9.
+           05 WS-ED-REJECTED      PIC ZZZZZZ9.
+           05 WS-ED-FED-TOTAL     PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-STATE-TOTAL   PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-HASH          PIC Z(10)9.
+           05 WS-ED-ST-COUNT      PIC ZZZZZZ9.
+           05 WS-ED-ST-FED        PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-ED-ST-STATE      PIC Z,ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
            PERFORM INITIALIZE-PROGRAM
@@ -68,23 +243,246 @@
            STOP RUN.
        
        INITIALIZE-PROGRAM.
+           PERFORM LOAD-BRACKET-TABLE
+           PERFORM LOAD-STATE-RATE-TABLE
+           PERFORM CHECK-FOR-RESTART
            OPEN INPUT TAX-INPUT-FILE
-           OPEN OUTPUT TAX-OUTPUT-FILE
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND TAX-OUTPUT-FILE
+               OPEN EXTEND TAX-REJECT-FILE
+               PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT TAX-OUTPUT-FILE
+               OPEN OUTPUT TAX-REJECT-FILE
+           END-IF
            READ TAX-INPUT-FILE
                AT END MOVE "Y" TO WS-EOF-FLAG
            END-READ.
-       
+
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT REACH
+      * END OF FILE.  WHEN ONE IS FOUND, THE ACCUMULATED TOTALS AND
+      * THE COUNT OF INPUT RECORDS ALREADY READ ARE RESTORED SO
+      * PROCESSING CAN PICK UP WHERE IT LEFT OFF.
+       CHECK-FOR-RESTART.
+           MOVE "N" TO WS-RESTART-FLAG
+           OPEN INPUT RESTART-CTL-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-CTL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-RESTART-FILE-STATUS = "00"
+                   MOVE "Y" TO WS-RESTART-FLAG
+                   MOVE CTL-RECORDS-READ     TO WS-CHECKPOINT-SKIP-COUNT
+                   MOVE CTL-RECORDS-ACCEPTED TO WS-RECORDS-PROCESSED
+                   MOVE CTL-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CTL-TOTAL-FED-TAX    TO WS-TOTAL-FED-TAX
+                   MOVE CTL-TOTAL-STATE-TAX  TO WS-TOTAL-STATE-TAX
+                   MOVE CTL-TAXPAYER-ID-HASH TO WS-TAXPAYER-ID-HASH
+               END-IF
+               CLOSE RESTART-CTL-FILE
+           END-IF.
+
+      * FAST-FORWARDS PAST THE INPUT RECORDS A PRIOR RUN ALREADY
+      * ACCOUNTED FOR, SO THE RESUMED RUN DOES NOT REPROCESS OR
+      * DOUBLE-COUNT THEM.
+       SKIP-TO-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNTER
+           PERFORM SKIP-ONE-RECORD
+               UNTIL WS-SKIP-COUNTER >= WS-CHECKPOINT-SKIP-COUNT
+                   OR END-OF-FILE.
+
+       SKIP-ONE-RECORD.
+           READ TAX-INPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-TOTAL-RECORDS-READ
+               ADD 1 TO WS-SKIP-COUNTER
+           END-IF.
+
+       LOAD-BRACKET-TABLE.
+           MOVE ZERO TO WS-BRACKET-COUNT
+           MOVE "N" TO WS-BRACKET-EOF-FLAG
+           OPEN INPUT TAX-BRACKET-FILE
+           READ TAX-BRACKET-FILE
+               AT END MOVE "Y" TO WS-BRACKET-EOF-FLAG
+           END-READ
+           PERFORM STORE-BRACKET-ENTRY UNTIL BRACKET-TABLE-EOF
+           CLOSE TAX-BRACKET-FILE.
+
+       STORE-BRACKET-ENTRY.
+           ADD 1 TO WS-BRACKET-COUNT
+           MOVE BRKT-TAX-YEAR     TO WS-BRKT-YEAR(WS-BRACKET-COUNT)
+           MOVE BRKT-STATUS-GROUP TO WS-BRKT-GROUP(WS-BRACKET-COUNT)
+           MOVE BRKT-SEQ          TO WS-BRKT-SEQ(WS-BRACKET-COUNT)
+           MOVE BRKT-THRESHOLD    TO WS-BRKT-THRESHOLD(WS-BRACKET-COUNT)
+           MOVE BRKT-RATE         TO WS-BRKT-RATE(WS-BRACKET-COUNT)
+           READ TAX-BRACKET-FILE
+               AT END MOVE "Y" TO WS-BRACKET-EOF-FLAG
+           END-READ.
+
+       LOAD-STATE-RATE-TABLE.
+           MOVE ZERO TO WS-STATE-RATE-COUNT
+           MOVE "N" TO WS-STATE-RATE-EOF-FLAG
+           OPEN INPUT STATE-RATE-FILE
+           READ STATE-RATE-FILE
+               AT END MOVE "Y" TO WS-STATE-RATE-EOF-FLAG
+           END-READ
+           PERFORM STORE-STATE-RATE-ENTRY UNTIL STATE-RATE-TABLE-EOF
+           CLOSE STATE-RATE-FILE.
+
+       STORE-STATE-RATE-ENTRY.
+           ADD 1 TO WS-STATE-RATE-COUNT
+           MOVE SRATE-STATE-CODE TO WS-SRATE-CODE(WS-STATE-RATE-COUNT)
+           MOVE SRATE-SEQ        TO WS-SRATE-SEQ(WS-STATE-RATE-COUNT)
+           MOVE SRATE-THRESHOLD
+               TO WS-SRATE-THRESHOLD(WS-STATE-RATE-COUNT)
+           MOVE SRATE-RATE       TO WS-SRATE-RATE(WS-STATE-RATE-COUNT)
+           READ STATE-RATE-FILE
+               AT END MOVE "Y" TO WS-STATE-RATE-EOF-FLAG
+           END-READ.
+
        PROCESS-TAX-RECORDS.
-           PERFORM CALCULATE-STANDARD-DEDUCTION
-           PERFORM CALCULATE-TAXABLE-INCOME
-           PERFORM CALCULATE-FEDERAL-TAX
-           PERFORM CALCULATE-STATE-TAX
-           PERFORM CALCULATE-TOTALS
-           PERFORM WRITE-OUTPUT-RECORD
+           ADD 1 TO WS-TOTAL-RECORDS-READ
+           PERFORM VALIDATE-INPUT-RECORD
+           IF RECORD-IS-VALID
+               PERFORM CALCULATE-STANDARD-DEDUCTION
+               PERFORM CALCULATE-TAXABLE-INCOME
+               PERFORM CALCULATE-FEDERAL-TAX
+               PERFORM CALCULATE-CREDITS
+               PERFORM CALCULATE-STATE-TAX
+               PERFORM CALCULATE-TOTALS
+               PERFORM WRITE-OUTPUT-RECORD
+               PERFORM ACCUMULATE-SUMMARY-TOTALS
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+           PERFORM CHECKPOINT-IF-DUE
            READ TAX-INPUT-FILE
                AT END MOVE "Y" TO WS-EOF-FLAG
            END-READ.
-       
+
+      * EVERY WS-CHECKPOINT-INTERVAL INPUT RECORDS, DROPS A CHECKPOINT
+      * SO A LARGE TAXIN.DAT RUN CAN BE RESTARTED PARTWAY THROUGH
+      * WITHOUT REPROCESSING OR DUPLICATING RECORDS ALREADY WRITTEN TO
+      * TAXOUT.DAT/TAXREJ.DAT.
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-TOTAL-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL-FILE
+           MOVE TAXPAYER-ID          TO CTL-LAST-TAXPAYER-ID
+           MOVE WS-TOTAL-RECORDS-READ TO CTL-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO CTL-RECORDS-ACCEPTED
+           MOVE WS-RECORDS-REJECTED  TO CTL-RECORDS-REJECTED
+           MOVE WS-TOTAL-FED-TAX     TO CTL-TOTAL-FED-TAX
+           MOVE WS-TOTAL-STATE-TAX   TO CTL-TOTAL-STATE-TAX
+           MOVE WS-TAXPAYER-ID-HASH  TO CTL-TAXPAYER-ID-HASH
+           WRITE RESTART-CTL-RECORD
+           CLOSE RESTART-CTL-FILE.
+
+       VALIDATE-INPUT-RECORD.
+      * CHECKS THE INBOUND RECORD BEFORE ANY TAX IS CALCULATED, SO A
+      * BAD FILING STATUS, STATE CODE, OR OUT-OF-RANGE AMOUNT GETS
+      * ROUTED TO THE REJECT FILE INSTEAD OF A SILENT DEFAULT.
+           MOVE "Y" TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE SPACES TO WS-REJECT-TEXT
+
+           IF NOT SINGLE AND NOT MARRIED-JOINT
+                   AND NOT HEAD-HOUSEHOLD AND NOT MARRIED-SEPARATE
+                   AND NOT QUALIFYING-WIDOW
+               MOVE "N"  TO WS-VALID-RECORD
+               MOVE "01" TO WS-REJECT-REASON
+               MOVE "INVALID FILING STATUS" TO WS-REJECT-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID
+               PERFORM CHECK-STATE-CODE-VALID
+           END-IF
+
+           IF RECORD-IS-VALID
+               PERFORM CHECK-TAX-YEAR-VALID
+           END-IF
+
+           IF RECORD-IS-VALID
+                   AND GROSS-INCOME > WS-MAX-GROSS-INCOME
+               MOVE "N"  TO WS-VALID-RECORD
+               MOVE "03" TO WS-REJECT-REASON
+               MOVE "GROSS INCOME OUT OF RANGE" TO WS-REJECT-TEXT
+           END-IF
+
+           IF RECORD-IS-VALID
+                   AND ITEMIZED-DEDUCTIONS > WS-MAX-ITEMIZED-DED
+               MOVE "N"  TO WS-VALID-RECORD
+               MOVE "04" TO WS-REJECT-REASON
+               MOVE "ITEMIZED DEDUCTIONS OUT OF RANGE"
+                   TO WS-REJECT-TEXT
+           END-IF.
+
+       CHECK-STATE-CODE-VALID.
+      * THE STATE RATE TABLE LOADED FROM STATERT.DAT IS ALSO THE
+      * AUTHORITATIVE LIST OF VALID STATE CODES - A CODE WITH NO
+      * RATE ENTRY CANNOT BE TAXED, SO IT IS NOT VALID EITHER.
+           MOVE "N" TO WS-STATE-CODE-FOUND
+           MOVE 1   TO WS-STATE-IDX
+           PERFORM FIND-STATE-CODE-ENTRY
+               UNTIL WS-STATE-IDX > WS-STATE-RATE-COUNT
+                   OR WS-STATE-CODE-FOUND = "Y"
+
+           IF WS-STATE-CODE-FOUND = "N"
+               MOVE "N"  TO WS-VALID-RECORD
+               MOVE "02" TO WS-REJECT-REASON
+               MOVE "INVALID STATE CODE" TO WS-REJECT-TEXT
+           END-IF.
+
+       FIND-STATE-CODE-ENTRY.
+           IF STATE-CODE = WS-SRATE-CODE(WS-STATE-IDX)
+               MOVE "Y" TO WS-STATE-CODE-FOUND
+           END-IF
+           ADD 1 TO WS-STATE-IDX.
+
+       CHECK-TAX-YEAR-VALID.
+      * THE BRACKET TABLE LOADED FROM TAXBRKT.DAT IS THE AUTHORITATIVE
+      * LIST OF YEAR/GROUP COMBINATIONS THIS PROGRAM CAN ACTUALLY TAX -
+      * A YEAR WITH NO ROW FOR THIS FILER'S OWN BRACKET GROUP WOULD
+      * OTHERWISE FALL THROUGH FIND-BRACKET-ENTRY AND LEAVE
+      * WS-FEDERAL-TAX AT ZERO INSTEAD OF BEING REJECTED, SO THIS
+      * CHECKS THE SAME (YEAR, GROUP) PAIR CALCULATE-FEDERAL-TAX WILL
+      * LATER LOOK UP.
+           PERFORM DETERMINE-BRACKET-GROUP-CODE
+           MOVE "N" TO WS-TAX-YEAR-FOUND
+           MOVE 1   TO WS-YEAR-IDX
+           PERFORM FIND-TAX-YEAR-ENTRY
+               UNTIL WS-YEAR-IDX > WS-BRACKET-COUNT
+                   OR WS-TAX-YEAR-FOUND = "Y"
+
+           IF WS-TAX-YEAR-FOUND = "N"
+               MOVE "N"  TO WS-VALID-RECORD
+               MOVE "05" TO WS-REJECT-REASON
+               MOVE "TAX YEAR NOT IN BRACKET TABLE" TO WS-REJECT-TEXT
+           END-IF.
+
+       FIND-TAX-YEAR-ENTRY.
+           IF TAX-YEAR = WS-BRKT-YEAR(WS-YEAR-IDX)
+                   AND WS-BRACKET-GROUP-CODE =
+                       WS-BRKT-GROUP(WS-YEAR-IDX)
+               MOVE "Y" TO WS-TAX-YEAR-FOUND
+           END-IF
+           ADD 1 TO WS-YEAR-IDX.
+
+       WRITE-REJECT-RECORD.
+           MOVE TAXPAYER-ID      TO REJ-TAXPAYER-ID
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           MOVE WS-REJECT-TEXT   TO REJ-REASON-TEXT
+           WRITE TAX-REJECT-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED.
+
        CALCULATE-STANDARD-DEDUCTION.
            EVALUATE TRUE
                WHEN SINGLE
@@ -93,6 +491,10 @@
                    MOVE 27700 TO WS-STANDARD-DED
                WHEN HEAD-HOUSEHOLD
                    MOVE 20800 TO WS-STANDARD-DED
+               WHEN MARRIED-SEPARATE
+                   MOVE 13850 TO WS-STANDARD-DED
+               WHEN QUALIFYING-WIDOW
+                   MOVE 27700 TO WS-STANDARD-DED
                WHEN OTHER
                    MOVE 13850 TO WS-STANDARD-DED
            END-EVALUATE.
@@ -110,53 +512,166 @@
                MOVE ZERO TO WS-TAXABLE-INCOME
            END-IF.
        
+       DETERMINE-BRACKET-GROUP-CODE.
+      * MAPS FILING STATUS TO THE BRACKET/SURTAX GROUP CODE USED TO KEY
+      * TAXBRKT.DAT - SHARED BY CHECK-TAX-YEAR-VALID AND
+      * CALCULATE-FEDERAL-TAX SO BOTH AGREE ON EXACTLY WHICH GROUP A
+      * GIVEN FILER LOOKS UP.
+           EVALUATE TRUE
+               WHEN SINGLE
+                   MOVE "S" TO WS-BRACKET-GROUP-CODE
+               WHEN MARRIED-JOINT
+                   MOVE "M" TO WS-BRACKET-GROUP-CODE
+               WHEN HEAD-HOUSEHOLD
+                   MOVE "H" TO WS-BRACKET-GROUP-CODE
+               WHEN MARRIED-SEPARATE
+                   MOVE "P" TO WS-BRACKET-GROUP-CODE
+               WHEN QUALIFYING-WIDOW
+      * QUALIFYING WIDOW(ER) USES THE SAME BRACKETS AS MARRIED-JOINT,
+      * SO IT RIDES THE EXISTING "M" GROUP RATHER THAN A DUPLICATE ONE.
+                   MOVE "M" TO WS-BRACKET-GROUP-CODE
+               WHEN OTHER
+                   MOVE "S" TO WS-BRACKET-GROUP-CODE
+           END-EVALUATE.
+
        CALCULATE-FEDERAL-TAX.
+      * LOOKS UP THE FILER'S BRACKET GROUP FOR TAX-YEAR IN THE TABLE
+      * LOADED BY LOAD-BRACKET-TABLE AND APPLIES EACH TIER IN TURN,
+      * IN PLACE OF THE RATES ONCE COMPILED INTO THIS PROGRAM.
+           PERFORM DETERMINE-BRACKET-GROUP-CODE
+
            MOVE ZERO TO WS-FEDERAL-TAX
-           
-           IF WS-TAXABLE-INCOME > WS-BRACKET-1
-               COMPUTE WS-FEDERAL-TAX = WS-BRACKET-1 * (WS-RATE-1 / 100)
-               
-               IF WS-TAXABLE-INCOME > WS-BRACKET-2
-                   COMPUTE WS-FEDERAL-TAX = WS-FEDERAL-TAX +
-                       ((WS-BRACKET-2 - WS-BRACKET-1) * (WS-RATE-2 / 100))
-                   
-                   IF WS-TAXABLE-INCOME > WS-BRACKET-3
-                       COMPUTE WS-FEDERAL-TAX = WS-FEDERAL-TAX +
-                           ((WS-BRACKET-3 - WS-BRACKET-2) * (WS-RATE-3 / 100)) +
-                           ((WS-TAXABLE-INCOME - WS-BRACKET-3) * (WS-RATE-4 / 100))
-                   ELSE
-                       COMPUTE WS-FEDERAL-TAX = WS-FEDERAL-TAX +
-                           ((WS-TAXABLE-INCOME - WS-BRACKET-2) * (WS-RATE-3 / 100))
-                   END-IF
+           MOVE ZERO TO WS-PREV-THRESHOLD
+           MOVE 1 TO WS-BRKT-TIER
+           PERFORM APPLY-BRACKET-TIER
+               UNTIL WS-BRKT-TIER > WS-MAX-BRACKET-TIERS
+                   OR WS-PREV-THRESHOLD >= WS-TAXABLE-INCOME.
+
+       APPLY-BRACKET-TIER.
+           PERFORM FIND-BRACKET-ENTRY
+
+           IF WS-TIER-FOUND = "Y"
+               IF WS-TAXABLE-INCOME < WS-TIER-THRESHOLD
+                   MOVE WS-TAXABLE-INCOME TO WS-TIER-CAP
                ELSE
+                   MOVE WS-TIER-THRESHOLD TO WS-TIER-CAP
+               END-IF
+
+               COMPUTE WS-TIER-SLICE = WS-TIER-CAP - WS-PREV-THRESHOLD
+
+               IF WS-TIER-SLICE > ZERO
                    COMPUTE WS-FEDERAL-TAX = WS-FEDERAL-TAX +
-                       ((WS-TAXABLE-INCOME - WS-BRACKET-1) * (WS-RATE-2 / 100))
+                       (WS-TIER-SLICE * (WS-TIER-RATE / 100))
                END-IF
-           ELSE
-               COMPUTE WS-FEDERAL-TAX = WS-TAXABLE-INCOME * (WS-RATE-1 / 100)
+
+               MOVE WS-TIER-CAP TO WS-PREV-THRESHOLD
+           END-IF
+
+           ADD 1 TO WS-BRKT-TIER.
+
+       FIND-BRACKET-ENTRY.
+           MOVE "N" TO WS-TIER-FOUND
+           MOVE 1 TO WS-BRKT-SCAN-IDX
+           PERFORM SCAN-BRACKET-TABLE
+               UNTIL WS-BRKT-SCAN-IDX > WS-BRACKET-COUNT
+                   OR WS-TIER-FOUND = "Y".
+
+       SCAN-BRACKET-TABLE.
+           IF WS-BRKT-YEAR(WS-BRKT-SCAN-IDX) = TAX-YEAR
+                   AND WS-BRKT-GROUP(WS-BRKT-SCAN-IDX) =
+                       WS-BRACKET-GROUP-CODE
+                   AND WS-BRKT-SEQ(WS-BRKT-SCAN-IDX) = WS-BRKT-TIER
+               MOVE "Y" TO WS-TIER-FOUND
+               MOVE WS-BRKT-THRESHOLD(WS-BRKT-SCAN-IDX)
+                   TO WS-TIER-THRESHOLD
+               MOVE WS-BRKT-RATE(WS-BRKT-SCAN-IDX) TO WS-TIER-RATE
+           END-IF
+           ADD 1 TO WS-BRKT-SCAN-IDX.
+
+       CALCULATE-CREDITS.
+      * CHILD TAX CREDIT - ONE CREDIT PER QUALIFYING CHILD, PLUS THE
+      * SMALLER CREDIT FOR OTHER DEPENDENTS - I.E. DEPENDENTS ON THE
+      * RETURN WHO ARE NOT ALSO COUNTED AS A QUALIFYING CHILD - BOTH
+      * LIMITED TOGETHER TO THE FEDERAL TAX ACTUALLY OWED (NOT
+      * REFUNDABLE HERE). WS-FEDERAL-TAX ITSELF IS LEFT ALONE HERE -
+      * IT STAYS THE GROSS BRACKET TAX SO OUT-FEDERAL-TAX AND
+      * OUT-TAX-CREDITS REPORT CONSISTENTLY; CALCULATE-TOTALS IS WHAT
+      * NETS THE CREDIT OUT OF WS-TOTAL-TAX.
+           MOVE ZERO TO WS-OTHER-DEPENDENTS
+           IF DEPENDENTS-COUNT > QUALIFYING-CHILDREN
+               SUBTRACT QUALIFYING-CHILDREN FROM DEPENDENTS-COUNT
+                   GIVING WS-OTHER-DEPENDENTS
+           END-IF
+
+           COMPUTE WS-TAX-CREDITS =
+               (QUALIFYING-CHILDREN * WS-CHILD-CREDIT-AMT)
+               + (WS-OTHER-DEPENDENTS * WS-OTHER-DEP-CREDIT-AMT)
+
+           IF WS-TAX-CREDITS > WS-FEDERAL-TAX
+               MOVE WS-FEDERAL-TAX TO WS-TAX-CREDITS
            END-IF.
-       
+
        CALCULATE-STATE-TAX.
-      * SIMPLIFIED STATE TAX CALCULATION
-           EVALUATE STATE-CODE
-               WHEN "CA"
-                   MOVE 0.0925 TO WS-STATE-RATE
-               WHEN "TX"
-                   MOVE 0.0000 TO WS-STATE-RATE
-               WHEN "NY"
-                   MOVE 0.0685 TO WS-STATE-RATE
-               WHEN "FL"
-                   MOVE 0.0000 TO WS-STATE-RATE
-               WHEN OTHER
-                   MOVE 0.0500 TO WS-STATE-RATE
-           END-EVALUATE
-           
-           COMPUTE WS-STATE-TAX = WS-TAXABLE-INCOME * WS-STATE-RATE.
-       
+      * GRADUATED STATE RATE LOOKUP AGAINST THE TABLE LOADED FROM
+      * STATERT.DAT - COVERS ALL 50 STATES PLUS DC, EACH WITH ITS
+      * OWN TIER(S), IN PLACE OF THE FOUR-STATE HARDCODED GUESS.
+           MOVE ZERO TO WS-STATE-TAX
+           MOVE ZERO TO WS-ST-PREV-THRESHOLD
+           MOVE 1 TO WS-ST-TIER
+           PERFORM APPLY-STATE-TIER
+               UNTIL WS-ST-TIER > WS-MAX-STATE-TIERS
+                   OR WS-ST-PREV-THRESHOLD >= WS-TAXABLE-INCOME.
+
+       APPLY-STATE-TIER.
+           PERFORM FIND-STATE-RATE-ENTRY
+
+           IF WS-ST-TIER-FOUND = "Y"
+               IF WS-TAXABLE-INCOME < WS-ST-THRESHOLD
+                   MOVE WS-TAXABLE-INCOME TO WS-ST-CAP
+               ELSE
+                   MOVE WS-ST-THRESHOLD TO WS-ST-CAP
+               END-IF
+
+               COMPUTE WS-ST-SLICE = WS-ST-CAP - WS-ST-PREV-THRESHOLD
+
+               IF WS-ST-SLICE > ZERO
+                   COMPUTE WS-STATE-TAX = WS-STATE-TAX +
+                       (WS-ST-SLICE * WS-ST-RATE)
+               END-IF
+
+               MOVE WS-ST-CAP TO WS-ST-PREV-THRESHOLD
+           END-IF
+
+           ADD 1 TO WS-ST-TIER.
+
+       FIND-STATE-RATE-ENTRY.
+           MOVE "N" TO WS-ST-TIER-FOUND
+           MOVE 1 TO WS-ST-SCAN-IDX
+           PERFORM SCAN-STATE-RATE-TABLE
+               UNTIL WS-ST-SCAN-IDX > WS-STATE-RATE-COUNT
+                   OR WS-ST-TIER-FOUND = "Y".
+
+       SCAN-STATE-RATE-TABLE.
+           IF WS-SRATE-CODE(WS-ST-SCAN-IDX) = STATE-CODE
+                   AND WS-SRATE-SEQ(WS-ST-SCAN-IDX) = WS-ST-TIER
+               MOVE "Y" TO WS-ST-TIER-FOUND
+               MOVE WS-SRATE-THRESHOLD(WS-ST-SCAN-IDX)
+                   TO WS-ST-THRESHOLD
+               MOVE WS-SRATE-RATE(WS-ST-SCAN-IDX) TO WS-ST-RATE
+           END-IF
+           ADD 1 TO WS-ST-SCAN-IDX.
+
        CALCULATE-TOTALS.
-           COMPUTE WS-TOTAL-TAX = WS-FEDERAL-TAX + WS-STATE-TAX
+      * WS-FEDERAL-TAX IS STILL THE GROSS PRE-CREDIT BRACKET TAX AT
+      * THIS POINT, SO OUT-FEDERAL-TAX BELOW COMES OUT GROSS AND
+      * WS-TOTAL-TAX IS BUILT BY NETTING WS-TAX-CREDITS OUT HERE
+      * INSTEAD OF EARLIER AGAINST WS-FEDERAL-TAX ITSELF.
+           COMPUTE WS-TOTAL-TAX =
+               WS-FEDERAL-TAX - WS-TAX-CREDITS + WS-STATE-TAX
+           PERFORM CALCULATE-SURTAX
            MOVE WS-FEDERAL-TAX TO OUT-FEDERAL-TAX
            MOVE WS-STATE-TAX TO OUT-STATE-TAX
+           MOVE WS-TAX-CREDITS TO OUT-TAX-CREDITS
            MOVE WS-TOTAL-TAX TO OUT-TOTAL-TAX
            
            IF GROSS-INCOME > ZERO
@@ -164,12 +679,167 @@
                    (WS-TOTAL-TAX / GROSS-INCOME) * 100
            ELSE
                MOVE ZERO TO OUT-EFFECTIVE-RATE
+           END-IF
+
+           PERFORM CALCULATE-REFUND-OR-BALANCE.
+
+       CALCULATE-REFUND-OR-BALANCE.
+      * NET WITHHOLDING ALREADY PAID IN AGAINST THE COMPUTED TAX.
+           MOVE ZERO TO OUT-REFUND-DUE
+           MOVE ZERO TO OUT-BALANCE-DUE
+
+           IF WITHHOLDING-PAID > WS-TOTAL-TAX
+               SUBTRACT WS-TOTAL-TAX FROM WITHHOLDING-PAID
+                   GIVING OUT-REFUND-DUE
+           ELSE
+               SUBTRACT WITHHOLDING-PAID FROM WS-TOTAL-TAX
+                   GIVING OUT-BALANCE-DUE
            END-IF.
-       
+
+      * ADDITIONAL MEDICARE TAX AND NIIT BOTH PHASE IN ABOVE A
+      * FILING-STATUS-SPECIFIC INCOME THRESHOLD AND TOGETHER RUN
+      * HIGHER-EARNER RETURNS PAST THE TOP BRACKET RATE THAT
+      * CALCULATE-FEDERAL-TAX ALONE ACCOUNTS FOR.
+       CALCULATE-SURTAX.
+           MOVE ZERO TO WS-SURTAX-AMOUNT
+           MOVE ZERO TO WS-SURTAX-EXCESS-INCOME
+
+           EVALUATE TRUE
+               WHEN MARRIED-JOINT
+                   MOVE 250000.00 TO WS-SURTAX-THRESHOLD
+               WHEN QUALIFYING-WIDOW
+                   MOVE 250000.00 TO WS-SURTAX-THRESHOLD
+               WHEN MARRIED-SEPARATE
+                   MOVE 125000.00 TO WS-SURTAX-THRESHOLD
+               WHEN SINGLE
+                   MOVE 200000.00 TO WS-SURTAX-THRESHOLD
+               WHEN HEAD-HOUSEHOLD
+                   MOVE 200000.00 TO WS-SURTAX-THRESHOLD
+               WHEN OTHER
+                   MOVE 200000.00 TO WS-SURTAX-THRESHOLD
+           END-EVALUATE
+
+           IF GROSS-INCOME > WS-SURTAX-THRESHOLD
+               SUBTRACT WS-SURTAX-THRESHOLD FROM GROSS-INCOME
+                   GIVING WS-SURTAX-EXCESS-INCOME
+               COMPUTE WS-SURTAX-AMOUNT =
+                   WS-SURTAX-EXCESS-INCOME * WS-SURTAX-RATE
+               ADD WS-SURTAX-AMOUNT TO WS-TOTAL-TAX
+           END-IF.
+
        WRITE-OUTPUT-RECORD.
            MOVE TAXPAYER-ID TO OUT-TAXPAYER-ID
+           MOVE STATE-CODE TO OUT-STATE-CODE
            WRITE TAX-OUTPUT-RECORD.
-       
+
+       ACCUMULATE-SUMMARY-TOTALS.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD OUT-FEDERAL-TAX TO WS-TOTAL-FED-TAX
+           ADD OUT-STATE-TAX TO WS-TOTAL-STATE-TAX
+           MOVE TAXPAYER-ID TO WS-ID-HASH-WORK
+           ADD WS-ID-HASH-WORK TO WS-TAXPAYER-ID-HASH
+           PERFORM ACCUMULATE-STATE-SUMMARY.
+
+       ACCUMULATE-STATE-SUMMARY.
+           MOVE "N" TO WS-SUM-FOUND
+           MOVE 1 TO WS-SUM-IDX
+           PERFORM FIND-STATE-SUMMARY-ENTRY
+               UNTIL WS-SUM-IDX > WS-STATE-SUMMARY-COUNT
+                   OR WS-SUM-FOUND = "Y"
+
+           IF WS-SUM-FOUND = "N"
+               ADD 1 TO WS-STATE-SUMMARY-COUNT
+               MOVE WS-STATE-SUMMARY-COUNT TO WS-SUM-IDX
+               MOVE STATE-CODE TO WS-SUM-STATE-CODE(WS-SUM-IDX)
+               MOVE ZERO TO WS-SUM-RECORD-COUNT(WS-SUM-IDX)
+               MOVE ZERO TO WS-SUM-FED-TAX(WS-SUM-IDX)
+               MOVE ZERO TO WS-SUM-STATE-TAX(WS-SUM-IDX)
+           END-IF
+
+           ADD 1 TO WS-SUM-RECORD-COUNT(WS-SUM-IDX)
+           ADD OUT-FEDERAL-TAX TO WS-SUM-FED-TAX(WS-SUM-IDX)
+           ADD OUT-STATE-TAX TO WS-SUM-STATE-TAX(WS-SUM-IDX).
+
+       FIND-STATE-SUMMARY-ENTRY.
+           IF STATE-CODE = WS-SUM-STATE-CODE(WS-SUM-IDX)
+               MOVE "Y" TO WS-SUM-FOUND
+           ELSE
+               ADD 1 TO WS-SUM-IDX
+           END-IF.
+
        CLEANUP-PROGRAM.
+           PERFORM PRODUCE-SUMMARY-REPORT
            CLOSE TAX-INPUT-FILE
-           CLOSE TAX-OUTPUT-FILE.
\ No newline at end of file
+           CLOSE TAX-OUTPUT-FILE
+           CLOSE TAX-REJECT-FILE
+           PERFORM CLEAR-CHECKPOINT.
+
+      * THE RUN REACHED END OF FILE NORMALLY, SO ANY CHECKPOINT LEFT
+      * BY THIS OR AN EARLIER RUN NO LONGER APPLIES.  EMPTYING IT HERE
+      * KEEPS THE NEXT RUN FROM MISTAKENLY RESTARTING PARTWAY THROUGH.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL-FILE
+           CLOSE RESTART-CTL-FILE.
+
+       PRODUCE-SUMMARY-REPORT.
+           OPEN OUTPUT TAX-SUMMARY-REPORT
+
+           MOVE "TAX-CALC BATCH CONTROL TOTALS" TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-RECORDS-PROCESSED TO WS-ED-COUNT
+           STRING "RECORDS PROCESSED . . . . . . " WS-ED-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-RECORDS-REJECTED TO WS-ED-REJECTED
+           STRING "RECORDS REJECTED . . . . . . . " WS-ED-REJECTED
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TOTAL-FED-TAX TO WS-ED-FED-TOTAL
+           STRING "TOTAL FEDERAL TAX . . . . . . " WS-ED-FED-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TOTAL-STATE-TAX TO WS-ED-STATE-TOTAL
+           STRING "TOTAL STATE TAX . . . . . . . " WS-ED-STATE-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TAXPAYER-ID-HASH TO WS-ED-HASH
+           STRING "TAXPAYER-ID HASH TOTAL . . . . " WS-ED-HASH
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE "BREAKDOWN BY STATE CODE" TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+      * THE TOTALS ABOVE ARE RESTORED FROM THE CHECKPOINT AND COVER
+      * THE WHOLE RUN, BUT THE PER-STATE TABLE BELOW IS NOT CARRIED
+      * ACROSS A CHECKPOINT - FLAG THAT HERE SO OPERATIONS DOES NOT
+      * TRY TO BALANCE THE BREAKDOWN AGAINST THE TOTALS ABOVE.
+           IF RESTART-IN-PROGRESS
+               MOVE "*** RESUMED RUN - STATE BREAKDOWN PARTIAL ***"
+                   TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-IF
+
+           PERFORM WRITE-STATE-BREAKDOWN-LINE
+               VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > WS-STATE-SUMMARY-COUNT
+
+           CLOSE TAX-SUMMARY-REPORT.
+
+       WRITE-STATE-BREAKDOWN-LINE.
+           MOVE WS-SUM-RECORD-COUNT(WS-SUM-IDX) TO WS-ED-ST-COUNT
+           MOVE WS-SUM-FED-TAX(WS-SUM-IDX) TO WS-ED-ST-FED
+           MOVE WS-SUM-STATE-TAX(WS-SUM-IDX) TO WS-ED-ST-STATE
+           STRING WS-SUM-STATE-CODE(WS-SUM-IDX) "  " WS-ED-ST-COUNT
+               "  " WS-ED-ST-FED "  " WS-ED-ST-STATE
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE.
