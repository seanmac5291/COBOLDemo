@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX-EXTRACT.
+       AUTHOR. LEGACY-SYSTEMS-TEAM.
+      *****************************************************************
+      * E-FILE / STATE SUBMISSION EXTRACT - DOWNSTREAM OF TAX-CALC   *
+      * READS TAXOUT.DAT AND PRODUCES A FIXED-WIDTH EXTRACT RECORD   *
+      * PER TAXPAYER, CARRYING THE STATE CODE TAX-CALC STAMPED ONTO  *
+      * TAX-OUTPUT-RECORD, SO E-FILING AND STATE SUBMISSION STOP     *
+      * BEING A HAND-BUILT STEP AFTER EVERY TAX-CALC RUN.            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-OUTPUT-FILE ASSIGN TO "TAXOUT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EFILE-EXTRACT-FILE ASSIGN TO "EFILEXT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAX-OUTPUT-FILE.
+       01 TAX-OUTPUT-RECORD.
+           05 OUT-TAXPAYER-ID     PIC X(9).
+           05 OUT-FEDERAL-TAX     PIC 9(7)V99.
+           05 OUT-STATE-TAX       PIC 9(7)V99.
+           05 OUT-TAX-CREDITS     PIC 9(6)V99.
+           05 OUT-TOTAL-TAX       PIC 9(8)V99.
+           05 OUT-EFFECTIVE-RATE  PIC 99V99.
+           05 OUT-REFUND-DUE      PIC 9(8)V99.
+           05 OUT-BALANCE-DUE     PIC 9(8)V99.
+           05 OUT-STATE-CODE      PIC X(2).
+
+      * ONE GENERIC FIXED-WIDTH LAYOUT SHARED ACROSS ALL STATES, WITH
+      * EXT-STATE-CODE LEADING EACH RECORD SO A STATE AGENCY'S OR
+      * GATEWAY'S INBOUND JOB CAN SPLIT IT OUT PER STATE. NO SINGLE
+      * STATE'S ACTUAL E-FILE LAYOUT WAS ON HAND TO MATCH RECORD FOR
+      * RECORD, SO THIS KEEPS THE DATA A PER-STATE SPLIT NEEDS WITHOUT
+      * COMMITTING TO ANY ONE STATE'S SPEC.
+       FD EFILE-EXTRACT-FILE.
+       01 EFILE-EXTRACT-RECORD.
+           05 EXT-STATE-CODE      PIC X(2).
+           05 EXT-TAXPAYER-ID     PIC X(9).
+           05 EXT-FEDERAL-TAX     PIC 9(7)V99.
+           05 EXT-STATE-TAX       PIC 9(7)V99.
+           05 EXT-TOTAL-TAX       PIC 9(8)V99.
+           05 EXT-EFFECTIVE-RATE  PIC 99V99.
+           05 FILLER              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EOF-FLAG         PIC X VALUE "N".
+              88 END-OF-FILE      VALUE "Y".
+
+       01 WS-EXTRACT-TOTALS.
+           05 WS-RECORDS-EXTRACTED PIC 9(7) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM PROCESS-OUTPUT-RECORDS UNTIL END-OF-FILE
+           PERFORM CLEANUP-PROGRAM
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN INPUT TAX-OUTPUT-FILE
+           OPEN OUTPUT EFILE-EXTRACT-FILE
+           READ TAX-OUTPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       PROCESS-OUTPUT-RECORDS.
+           PERFORM BUILD-EXTRACT-RECORD
+           PERFORM WRITE-EXTRACT-RECORD
+           READ TAX-OUTPUT-FILE
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       BUILD-EXTRACT-RECORD.
+           MOVE SPACES TO EFILE-EXTRACT-RECORD
+           MOVE OUT-STATE-CODE     TO EXT-STATE-CODE
+           MOVE OUT-TAXPAYER-ID    TO EXT-TAXPAYER-ID
+           MOVE OUT-FEDERAL-TAX    TO EXT-FEDERAL-TAX
+           MOVE OUT-STATE-TAX      TO EXT-STATE-TAX
+           MOVE OUT-TOTAL-TAX      TO EXT-TOTAL-TAX
+           MOVE OUT-EFFECTIVE-RATE TO EXT-EFFECTIVE-RATE.
+
+       WRITE-EXTRACT-RECORD.
+           WRITE EFILE-EXTRACT-RECORD
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+
+       CLEANUP-PROGRAM.
+           CLOSE TAX-OUTPUT-FILE
+           CLOSE EFILE-EXTRACT-FILE.
